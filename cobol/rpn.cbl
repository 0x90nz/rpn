@@ -1,7 +1,58 @@
        identification division.
        program-id. rpn.
 
+       environment division.
+           input-output section.
+           file-control.
+               select optional ckpt-file assign to "RPNCKPT"
+                   organization is line sequential
+                   file status is ws-ckpt-status.
+               select optional cmd-file assign to "RPNCMD"
+                   organization is line sequential
+                   file status is ws-cmd-status.
+               select rpt-file assign to "RPNRPT"
+                   organization is line sequential
+                   file status is ws-rpt-status.
+               select audit-file assign to "RPNAUDIT"
+                   organization is line sequential
+                   file status is ws-audit-status.
+               select summ-file assign to "RPNSUMM"
+                   organization is line sequential
+                   file status is ws-summ-status.
+               select optional ctl-file assign to "RPNCTL"
+                   organization is line sequential
+                   file status is ws-ctl-status.
+
        data division.
+           file section.
+           fd  ckpt-file.
+           01  ckpt-record pic s9(8)v99.
+           fd  cmd-file.
+           01  cmd-record pic x(256).
+           fd  rpt-file.
+           01  rpt-record pic x(80).
+           fd  audit-file.
+           01  audit-record.
+               05 audit-op   pic x(4).
+               05 filler     pic x(1) value space.
+               05 audit-in   pic x(256).
+               05 filler     pic x(1) value space.
+               05 audit-a    pic -9(8).99.
+               05 filler     pic x(1) value space.
+               05 audit-b    pic -9(8).99.
+               05 filler     pic x(1) value space.
+               05 audit-res  pic -9(8).99.
+           fd  summ-file.
+           01  summ-record.
+               05 summ-label pic x(12).
+               05 filler     pic x(1) value space.
+               05 summ-count pic zzzz9.
+               05 summ-amt   pic -9(8).99.
+           fd  ctl-file.
+           01  ctl-record.
+               05 ctl-depth pic 9(2).
+               05 ctl-base  pic x(1).
+
            working-storage section.
       *    Working storage for input processing
            01 ws-line pic X(256).
@@ -10,69 +61,752 @@
 
       *    Working storage for the stack
            01 ws-stack.
-               05 ws-stack-item pic 9(8) occurs 32 times.
+               05 ws-stack-item pic s9(8)v99 occurs 32 times
+                   value zero.
                05 ws-stack-ptr pic 9(2) value 32.
 
       *    Working storage for calculations
-           01 ws-value-a pic 9(8).
-           01 ws-value-b pic 9(8).
-           01 ws-value-res pic 9(8).
+           01 ws-value-a pic s9(8)v99.
+           01 ws-value-b pic s9(8)v99.
+           01 ws-value-res pic s9(8)v99.
 
       *    For dump
            01 ws-dump-index pic 9(3).
+           01 ws-num-edit pic -9(8).99.
+
+      *    Named memory registers (STO/RCL), numbered 0-9
+           01 ws-registers.
+               05 ws-register-item pic s9(8)v99 occurs 10 times.
+           01 ws-register-num pic 9(1).
+           01 ws-register-num-raw pic s9(4)v99.
+
+      *    For stack bounds / error handling
+           01 ws-stack-max pic 9(2) value 32.
+           01 ws-stack-error pic x value "N".
+
+      *    For checkpoint/restart (RPNCKPT)
+           01 ws-ckpt-status pic x(2).
+           01 ws-ckpt-index pic 9(3).
+           01 ws-ckpt-saved-max pic 9(2).
+
+      *    For batch mode (RPNCMD in, RPNRPT out)
+           01 ws-cmd-status pic x(2).
+           01 ws-rpt-status pic x(2).
+           01 ws-batch-mode pic x value "N".
+
+      *    For the audit journal (RPNAUDIT)
+           01 ws-audit-status pic x(2).
+           01 ws-audit-op pic x(4).
+
+      *    For splitting a line into tokens
+           01 ws-command-count pic 9(2).
+           01 ws-tok-idx pic 9(2).
+           01 ws-token pic x(32).
+
+      *    For the end-of-session summary report (RPNSUMM)
+           01 ws-summ-status pic x(2).
+           01 ws-summary-first pic x value "Y".
+           01 ws-counts.
+               05 ws-count-add pic 9(5) value 0.
+               05 ws-count-sub pic 9(5) value 0.
+               05 ws-count-mul pic 9(5) value 0.
+               05 ws-count-div pic 9(5) value 0.
+           01 ws-high-res pic s9(8)v99 value zero.
+           01 ws-low-res pic s9(8)v99 value zero.
+
+      *    For "u" (undo last operation)
+           01 ws-undo-valid pic x value "N".
+           01 ws-undo-op pic x(4).
+           01 ws-undo-a pic s9(8)v99.
+           01 ws-undo-b pic s9(8)v99.
+           01 ws-undo-result pic s9(8)v99.
+
+      *    For the control file (RPNCTL): stack depth / display base
+           01 ws-ctl-status pic x(2).
+           01 ws-display-base pic x value "D".
+           01 ws-hex-source pic s9(8)v99.
+           01 ws-hex-work pic 9(10).
+           01 ws-hex-rem pic 9(2).
+           01 ws-hex-digits pic x(16)
+               value "0123456789ABCDEF".
+           01 ws-hex-out pic x(8).
+           01 ws-hex-pos pic 9(2).
 
        procedure division.
+           perform initialize-session.
            perform get-input until ws-line = "quit" or ws-line = "q".
+           perform end-session.
            stop run.
 
            get-input.
-                  display "> " with no advancing.
-                  accept ws-line.
+                  if ws-batch-mode = "Y"
+                      read cmd-file into ws-line
+                          at end
+                              move "quit" to ws-line
+                      end-read
+                  else
+                      display "> " with no advancing
+                      accept ws-line
+                  end-if.
 
-                  if ws-line = "+"
+                  if ws-line = "quit" or ws-line = "q"
+                      continue
+                  else
+                      perform split-line
+                      perform process-tokens
+                  end-if.
+
+           split-line.
+      *        A line is a full RPN expression (e.g. "3 4 + 5 *"), not
+      *        just one number or operator, so break it into tokens
+      *        before driving the stack.
+                  move spaces to ws-command.
+                  move 0 to ws-command-count.
+                  unstring ws-line delimited by all space
+                      into ws-command-item(1) ws-command-item(2)
+                           ws-command-item(3) ws-command-item(4)
+                           ws-command-item(5) ws-command-item(6)
+                           ws-command-item(7) ws-command-item(8)
+                      tallying in ws-command-count
+                  end-unstring.
+      *        A leading space in ws-line makes UNSTRING tally a
+      *        spurious empty leading token; discard it and shift
+      *        the real tokens down one slot.
+                  if ws-command-count > 0
+                          and ws-command-item(1) = spaces
+                      perform varying ws-tok-idx from 1 by 1
+                              until ws-tok-idx > 7
+                          move ws-command-item(ws-tok-idx + 1)
+                              to ws-command-item(ws-tok-idx)
+                      end-perform
+                      move spaces to ws-command-item(8)
+                      subtract 1 from ws-command-count
+                  end-if.
+
+           process-tokens.
+                  perform varying ws-tok-idx from 1 by 1
+                          until ws-tok-idx > ws-command-count
+                      move ws-command-item(ws-tok-idx) to ws-token
+                      perform process-token
+                  end-perform.
+
+           process-token.
+                  if ws-token = "+"
                       perform stack-pop
-                      add ws-value-a to ws-value-b
-                           giving ws-value-res
-                      display ws-value-res
-                      perform stack-push
-                  else if ws-line = "-"
+                      if ws-stack-error = "N"
+                          add ws-value-a to ws-value-b
+                               giving ws-value-res
+                          perform emit-result
+                          perform stack-push
+                          move "ADD" to ws-audit-op
+                          perform write-audit
+                          perform track-summary
+                          perform record-undo
+                      else
+                          move "ERR" to ws-audit-op
+                          perform write-audit
+                      end-if
+                  else if ws-token = "-"
                       perform stack-pop
-                      subtract ws-value-b from ws-value-a
-                           giving ws-value-res
-                      display ws-value-res
-                      perform stack-push
-                  else if ws-line = "*"
+                      if ws-stack-error = "N"
+                          subtract ws-value-b from ws-value-a
+                               giving ws-value-res
+                          perform emit-result
+                          perform stack-push
+                          move "SUB" to ws-audit-op
+                          perform write-audit
+                          perform track-summary
+                          perform record-undo
+                      else
+                          move "ERR" to ws-audit-op
+                          perform write-audit
+                      end-if
+                  else if ws-token = "*"
                       perform stack-pop
-                      multiply ws-value-a by ws-value-b
-                           giving ws-value-res
-                      display ws-value-res
-                      perform stack-push
-                  else if ws-line = "/"
+                      if ws-stack-error = "N"
+                          multiply ws-value-a by ws-value-b
+                               giving ws-value-res
+                          perform emit-result
+                          perform stack-push
+                          move "MUL" to ws-audit-op
+                          perform write-audit
+                          perform track-summary
+                          perform record-undo
+                      else
+                          move "ERR" to ws-audit-op
+                          perform write-audit
+                      end-if
+                  else if ws-token = "/"
                       perform stack-pop
-                      divide ws-value-b by ws-value-a
-                           giving ws-value-res
-                      display ws-value-res
-                      perform stack-push
-                  else if ws-line = "."
+                      if ws-stack-error = "N"
+                          if ws-value-a = 0
+                              if ws-batch-mode = "Y"
+                                  move "DIVIDE BY ZERO" to rpt-record
+                                  write rpt-record
+                              else
+                                  display "DIVIDE BY ZERO"
+                              end-if
+                              move "ERR" to ws-audit-op
+                              perform write-audit
+                          else
+                              divide ws-value-b by ws-value-a
+                                   giving ws-value-res
+                              perform emit-result
+                              perform stack-push
+                              move "DIV" to ws-audit-op
+                              perform write-audit
+                              perform track-summary
+                              perform record-undo
+                          end-if
+                      else
+                          move "ERR" to ws-audit-op
+                          perform write-audit
+                      end-if
+                  else if ws-token = "."
                       perform stack-dump
+                      move 0 to ws-value-a ws-value-b ws-value-res
+                      move "DUMP" to ws-audit-op
+                      perform write-audit
+                  else if ws-token = "sto"
+                      if ws-tok-idx >= ws-command-count
+                          if ws-batch-mode = "Y"
+                              move "STO MISSING REGISTER" to rpt-record
+                              write rpt-record
+                          else
+                              display "STO MISSING REGISTER"
+                          end-if
+                          move "ERR" to ws-audit-op
+                          perform write-audit
+                      else
+                          add 1 to ws-tok-idx
+                          move ws-command-item(ws-tok-idx) to ws-token
+                          if function trim(ws-token) is not numeric
+                              if ws-batch-mode = "Y"
+                                  move "INVALID REGISTER" to rpt-record
+                                  write rpt-record
+                              else
+                                  display "INVALID REGISTER"
+                              end-if
+                              move "ERR" to ws-audit-op
+                              perform write-audit
+                          else
+                              move function numval(ws-token)
+                                  to ws-register-num-raw
+                              if ws-register-num-raw < 0
+                                      or ws-register-num-raw > 9
+                                  if ws-batch-mode = "Y"
+                                      move "INVALID REGISTER"
+                                          to rpt-record
+                                      write rpt-record
+                                  else
+                                      display "INVALID REGISTER"
+                                  end-if
+                                  move "ERR" to ws-audit-op
+                                  perform write-audit
+                              else
+                                  move ws-register-num-raw
+                                      to ws-register-num
+                                  perform stack-peek
+                                  if ws-stack-error = "N"
+                                      move ws-value-res to
+                                          ws-register-item
+                                              (ws-register-num + 1)
+                                      move 0 to ws-value-a ws-value-b
+                                      move "STO" to ws-audit-op
+                                      perform write-audit
+                                  else
+                                      move "ERR" to ws-audit-op
+                                      perform write-audit
+                                  end-if
+                              end-if
+                          end-if
+                      end-if
+                  else if ws-token = "rcl"
+                      if ws-tok-idx >= ws-command-count
+                          if ws-batch-mode = "Y"
+                              move "RCL MISSING REGISTER" to rpt-record
+                              write rpt-record
+                          else
+                              display "RCL MISSING REGISTER"
+                          end-if
+                          move "ERR" to ws-audit-op
+                          perform write-audit
+                      else
+                          add 1 to ws-tok-idx
+                          move ws-command-item(ws-tok-idx) to ws-token
+                          if function trim(ws-token) is not numeric
+                              if ws-batch-mode = "Y"
+                                  move "INVALID REGISTER" to rpt-record
+                                  write rpt-record
+                              else
+                                  display "INVALID REGISTER"
+                              end-if
+                              move "ERR" to ws-audit-op
+                              perform write-audit
+                          else
+                              move function numval(ws-token)
+                                  to ws-register-num-raw
+                              if ws-register-num-raw < 0
+                                      or ws-register-num-raw > 9
+                                  if ws-batch-mode = "Y"
+                                      move "INVALID REGISTER"
+                                          to rpt-record
+                                      write rpt-record
+                                  else
+                                      display "INVALID REGISTER"
+                                  end-if
+                                  move "ERR" to ws-audit-op
+                                  perform write-audit
+                              else
+                                  move ws-register-num-raw
+                                      to ws-register-num
+                                  move ws-register-item
+                                          (ws-register-num + 1)
+                                      to ws-value-res
+                                  perform stack-push
+                                  move 0 to ws-value-a ws-value-b
+                                  if ws-stack-error = "N"
+                                      move "RCL" to ws-audit-op
+                                  else
+                                      move "ERR" to ws-audit-op
+                                  end-if
+                                  perform write-audit
+                              end-if
+                          end-if
+                      end-if
+                  else if ws-token = "u"
+                      if ws-undo-valid = "Y"
+                          perform stack-peek
+                          if ws-stack-error = "N"
+                                  and ws-value-res = ws-undo-result
+                              perform stack-pop-one
+                              if ws-stack-error = "N"
+                                  move ws-undo-b to ws-value-res
+                                  perform stack-push
+                                  move ws-undo-a to ws-value-res
+                                  perform stack-push
+                                  move "N" to ws-undo-valid
+                                  move ws-undo-a to ws-value-a
+                                  move ws-undo-b to ws-value-b
+                                  move 0 to ws-value-res
+                                  move "UNDO" to ws-audit-op
+                                  perform write-audit
+                              else
+                                  move "ERR" to ws-audit-op
+                                  perform write-audit
+                              end-if
+                          else
+                              if ws-batch-mode = "Y"
+                                  move "CANNOT UNDO - STACK MODIFIED"
+                                      to rpt-record
+                                  write rpt-record
+                              else
+                                  display "CANNOT UNDO - STACK MODIFIED"
+                              end-if
+                              move "ERR" to ws-audit-op
+                              perform write-audit
+                          end-if
+                      else
+                          if ws-batch-mode = "Y"
+                              move "NOTHING TO UNDO" to rpt-record
+                              write rpt-record
+                          else
+                              display "NOTHING TO UNDO"
+                          end-if
+                          move "ERR" to ws-audit-op
+                          perform write-audit
+                      end-if
                   else
-                      move ws-line to ws-value-res
+                      compute ws-value-res = function numval(ws-token)
                       perform stack-push
+                      move 0 to ws-value-a ws-value-b
+                      if ws-stack-error = "N"
+                          move "PUSH" to ws-audit-op
+                      else
+                          move "ERR" to ws-audit-op
+                      end-if
+                      perform write-audit
+                  end-if.
+
+           emit-result.
+      *        Anything that used to go straight to the terminal now
+      *        goes to the report file when running unattended.
+                  move ws-value-res to ws-num-edit.
+                  if ws-batch-mode = "Y"
+                      move ws-num-edit to rpt-record
+                      write rpt-record
+                  else
+                      display ws-num-edit
+                  end-if.
+
+           track-summary.
+      *        Keep a running tally of what this session did, for the
+      *        end-of-session report.
+                  evaluate ws-audit-op
+                      when "ADD" add 1 to ws-count-add
+                      when "SUB" add 1 to ws-count-sub
+                      when "MUL" add 1 to ws-count-mul
+                      when "DIV" add 1 to ws-count-div
+                  end-evaluate.
+                  if ws-summary-first = "Y"
+                      move ws-value-res to ws-high-res
+                      move ws-value-res to ws-low-res
+                      move "N" to ws-summary-first
+                  else
+                      if ws-value-res > ws-high-res
+                          move ws-value-res to ws-high-res
+                      end-if
+                      if ws-value-res < ws-low-res
+                          move ws-value-res to ws-low-res
+                      end-if
+                  end-if.
+
+           write-summary.
+      *        Leave a small report behind on the way out so a long
+      *        reconciliation session has something to attach to the
+      *        day's paperwork.
+                  open output summ-file.
+                  move spaces to summ-record.
+                  move "ADD COUNT" to summ-label.
+                  move ws-count-add to summ-count.
+                  write summ-record.
+                  perform check-summ-write.
+                  move spaces to summ-record.
+                  move "SUB COUNT" to summ-label.
+                  move ws-count-sub to summ-count.
+                  write summ-record.
+                  perform check-summ-write.
+                  move spaces to summ-record.
+                  move "MUL COUNT" to summ-label.
+                  move ws-count-mul to summ-count.
+                  write summ-record.
+                  perform check-summ-write.
+                  move spaces to summ-record.
+                  move "DIV COUNT" to summ-label.
+                  move ws-count-div to summ-count.
+                  write summ-record.
+                  perform check-summ-write.
+                  if ws-summary-first = "Y"
+      *                No arithmetic op ran this session, so there is
+      *                no real high/low to report; say so instead of
+      *                printing a misleading zero.
+                      move spaces to summ-record
+                      move "NO OPS RUN" to summ-label
+                      write summ-record
+                      perform check-summ-write
+                  else
+                      move spaces to summ-record
+                      move "HIGH RESULT" to summ-label
+                      move ws-high-res to summ-amt
+                      write summ-record
+                      perform check-summ-write
+                      move spaces to summ-record
+                      move "LOW RESULT" to summ-label
+                      move ws-low-res to summ-amt
+                      write summ-record
+                      perform check-summ-write
+                  end-if.
+                  close summ-file.
+
+           check-summ-write.
+      *        Mirrors check-ckpt-write/check-audit-write: don't let a
+      *        failed RPNSUMM record pass for a clean end-of-session
+      *        report.
+                  if ws-summ-status not = "00"
+                      if ws-batch-mode = "Y"
+                          move "SUMMARY WRITE ERROR" to rpt-record
+                          write rpt-record
+                      else
+                          display "SUMMARY WRITE ERROR"
+                      end-if
+                  end-if.
+
+           record-undo.
+      *        Remember the last operator and the operands it
+      *        consumed, so a bad keystroke can be backed out of with
+      *        "u" instead of re-keying the whole calculation.
+                  move ws-audit-op to ws-undo-op.
+                  move ws-value-a to ws-undo-a.
+                  move ws-value-b to ws-undo-b.
+                  move ws-value-res to ws-undo-result.
+                  move "Y" to ws-undo-valid.
+
+           write-audit.
+      *        Record every operation so a bad keystroke can be traced
+      *        instead of just shrugged at when a total looks wrong.
+                  move spaces to audit-record.
+                  move ws-audit-op to audit-op.
+                  move ws-line to audit-in.
+                  move ws-value-a to audit-a.
+                  move ws-value-b to audit-b.
+                  move ws-value-res to audit-res.
+                  write audit-record.
+                  perform check-audit-write.
+
+           check-audit-write.
+      *        Mirrors check-ckpt-write: RPNAUDIT is the file req 002
+      *        exists to make reliable for reconciliation, so a failed
+      *        write here deserves the same guarantee RPNCKPT got.
+                  if ws-audit-status not = "00"
+                      if ws-batch-mode = "Y"
+                          move "AUDIT WRITE ERROR" to rpt-record
+                          write rpt-record
+                      else
+                          display "AUDIT WRITE ERROR"
+                      end-if
                   end-if.
 
            stack-pop.
-                  add 1 to ws-stack-ptr.
-                  move ws-stack-item(ws-stack-ptr) to ws-value-a.
-                  add 1 to ws-stack-ptr.
-                  move ws-stack-item(ws-stack-ptr) to ws-value-b.
+      *        Need two items on the stack to pop; anything less is
+      *        an empty-stack condition, not garbage from unused
+      *        table slots.
+                  move "N" to ws-stack-error.
+                  if ws-stack-ptr > ws-stack-max - 2
+                      move "Y" to ws-stack-error
+                      if ws-batch-mode = "Y"
+                          move "STACK EMPTY" to rpt-record
+                          write rpt-record
+                      else
+                          display "STACK EMPTY"
+                      end-if
+                  else
+                      add 1 to ws-stack-ptr
+                      move ws-stack-item(ws-stack-ptr) to ws-value-a
+                      add 1 to ws-stack-ptr
+                      move ws-stack-item(ws-stack-ptr) to ws-value-b
+                  end-if.
 
            stack-push.
-                  move ws-value-res to ws-stack-item(ws-stack-ptr).
-                  subtract 1 from ws-stack-ptr.
+      *        A configured depth (RPNCTL) can be much smaller than
+      *        the 32-slot table, so a full stack is a real condition
+      *        to guard against here, not just at the table bound.
+                  move "N" to ws-stack-error.
+                  if ws-stack-ptr = 0
+                      move "Y" to ws-stack-error
+                      if ws-batch-mode = "Y"
+                          move "STACK FULL" to rpt-record
+                          write rpt-record
+                      else
+                          display "STACK FULL"
+                      end-if
+                  else
+                      move ws-value-res to ws-stack-item(ws-stack-ptr)
+                      subtract 1 from ws-stack-ptr
+                  end-if.
+
+           stack-pop-one.
+      *        Pop a single item, for "u" backing the last result
+      *        back off the stack before restoring its operands.
+                  if ws-stack-ptr >= ws-stack-max
+                      move "Y" to ws-stack-error
+                      if ws-batch-mode = "Y"
+                          move "STACK EMPTY" to rpt-record
+                          write rpt-record
+                      else
+                          display "STACK EMPTY"
+                      end-if
+                  else
+                      move "N" to ws-stack-error
+                      add 1 to ws-stack-ptr
+                  end-if.
+
+           stack-peek.
+      *        Look at the top of the stack without removing it, for
+      *        commands like "sto" that park a value without spending
+      *        it.
+                  if ws-stack-ptr >= ws-stack-max
+                      move "Y" to ws-stack-error
+                      if ws-batch-mode = "Y"
+                          move "STACK EMPTY" to rpt-record
+                          write rpt-record
+                      else
+                          display "STACK EMPTY"
+                      end-if
+                  else
+                      move "N" to ws-stack-error
+                      move ws-stack-item(ws-stack-ptr + 1)
+                          to ws-value-res
+                  end-if.
 
            stack-dump.
-                   move 32 to ws-dump-index.
+                   move ws-stack-max to ws-dump-index.
                    perform until ws-dump-index = ws-stack-ptr
-                       display ws-stack-item(ws-dump-index)
+                       if ws-display-base = "H"
+                           move ws-stack-item(ws-dump-index)
+                               to ws-hex-source
+                           perform format-hex
+                           if ws-batch-mode = "Y"
+                               move ws-hex-out to rpt-record
+                               write rpt-record
+                           else
+                               display ws-hex-out
+                           end-if
+                       else
+                           move ws-stack-item(ws-dump-index)
+                               to ws-num-edit
+                           if ws-batch-mode = "Y"
+                               move ws-num-edit to rpt-record
+                               write rpt-record
+                           else
+                               display ws-num-edit
+                           end-if
+                       end-if
                        subtract 1 from ws-dump-index
                    end-perform.
+
+           format-hex.
+      *        Render the integer part of a stack value as 8 hex
+      *        digits, for cross-checking against dumps from other
+      *        jobs. A negative value renders as its 32-bit two's
+      *        complement bit pattern (e.g. -2 as FFFFFFFE), the same
+      *        as a raw word dump, rather than its positive magnitude.
+                   move ws-hex-source to ws-hex-work.
+                   if ws-hex-source < 0
+                       compute ws-hex-work =
+                           4294967296 - ws-hex-work
+                   end-if.
+                   move spaces to ws-hex-out.
+                   move 8 to ws-hex-pos.
+                   perform 8 times
+                       compute ws-hex-rem =
+                               function mod(ws-hex-work, 16)
+                       move ws-hex-digits(ws-hex-rem + 1:1)
+                           to ws-hex-out(ws-hex-pos:1)
+                       compute ws-hex-work = ws-hex-work / 16
+                       subtract 1 from ws-hex-pos
+                   end-perform.
+
+           initialize-session.
+      *        Batch mode has to be known before load-checkpoint runs
+      *        so a depth-mismatch notice can be routed to RPNRPT the
+      *        same as any other unattended-run message.
+                   perform open-command-file.
+                   perform load-control.
+                   perform load-checkpoint.
+                   open output audit-file.
+
+           end-session.
+                   perform save-checkpoint.
+                   perform write-summary.
+                   close cmd-file.
+                   if ws-batch-mode = "Y"
+                       close rpt-file
+                   end-if.
+                   close audit-file.
+
+           open-command-file.
+      *        If a command file is present (a DD/command-line file
+      *        supplied for the run) drive the whole session from it
+      *        and send output to the report file, instead of reading
+      *        the terminal, so rpn can run as an unattended batch
+      *        step.
+                   open input cmd-file.
+                   if ws-cmd-status = "00"
+                       move "Y" to ws-batch-mode
+                       open output rpt-file
+                   else
+                       move "N" to ws-batch-mode
+                   end-if.
+
+           load-control.
+      *        Size the stack and pick a display base for this run
+      *        (up to the 32-slot maximum), read once before the main
+      *        input loop starts.
+                   open input ctl-file.
+                   if ws-ctl-status = "00"
+                       read ctl-file
+                       if ws-ctl-status = "00"
+                           if ctl-depth > 0 and ctl-depth <= 32
+                               move ctl-depth to ws-stack-max
+                               move ws-stack-max to ws-stack-ptr
+                           end-if
+                           if ctl-base = "H" or ctl-base = "D"
+                               move ctl-base to ws-display-base
+                           end-if
+                       end-if
+                   end-if.
+                   close ctl-file.
+
+           load-checkpoint.
+      *        Restore the stack left behind by a prior session (if
+      *        any) so an abend or an accidental quit does not lose
+      *        work in progress. The depth in effect when the
+      *        checkpoint was written travels with it, so a checkpoint
+      *        saved under a different RPNCTL depth does not get
+      *        applied against the wrong addressing frame.
+                   open input ckpt-file.
+                   if ws-ckpt-status = "00"
+      *                READ...INTO moves the FD's decimal-scaled
+      *                S9(8)V99 record straight into these whole-
+      *                number fields, misaligning the decimal point
+      *                and losing the value; read into ckpt-record
+      *                and MOVE explicitly instead.
+                       read ckpt-file
+                       move ckpt-record to ws-ckpt-saved-max
+                       if ws-ckpt-status = "00"
+                               and ws-ckpt-saved-max = ws-stack-max
+                           read ckpt-file
+                           move ckpt-record to ws-stack-ptr
+                           perform varying ws-ckpt-index from 1 by 1
+                                   until ws-ckpt-index > 32
+                               read ckpt-file
+                                   at end
+                                       move 32 to ws-ckpt-index
+                               end-read
+                               if ws-ckpt-status = "00"
+                                   move ckpt-record
+                                       to ws-stack-item(ws-ckpt-index)
+                               end-if
+                           end-perform
+                       else
+                           if ws-ckpt-status = "00"
+                                   and ws-batch-mode = "Y"
+                               move "CKPT DEPTH MISMATCH - IGNORED"
+                                   to rpt-record
+                               write rpt-record
+                           else
+                               if ws-ckpt-status = "00"
+                                   display
+                                       "CKPT DEPTH MISMATCH - IGNORED"
+                               end-if
+                           end-if
+                       end-if
+                       close ckpt-file
+                   else
+                       close ckpt-file
+                   end-if.
+
+           save-checkpoint.
+      *        Snapshot the stack on the way out so "quit"/"q", typed
+      *        on purpose or by accident, never costs us the session.
+      *        The depth in effect for this session is saved first so
+      *        a later load-checkpoint can tell whether it still
+      *        matches the addressing frame the pointer/items assume.
+                   open output ckpt-file.
+                   move ws-stack-max to ckpt-record.
+                   write ckpt-record.
+                   perform check-ckpt-write.
+                   move ws-stack-ptr to ckpt-record.
+                   write ckpt-record.
+                   perform check-ckpt-write.
+                   perform varying ws-ckpt-index from 1 by 1
+                           until ws-ckpt-index > 32
+                       move ws-stack-item(ws-ckpt-index) to ckpt-record
+                       write ckpt-record
+                       perform check-ckpt-write
+                   end-perform.
+                   close ckpt-file.
+
+           check-ckpt-write.
+      *        This file checks status after every OPEN/READ but, up
+      *        to now, not after WRITE; a record that fails to write
+      *        should not look like a clean checkpoint on the next
+      *        load.
+                   if ws-ckpt-status not = "00"
+                       if ws-batch-mode = "Y"
+                           move "CKPT WRITE ERROR" to rpt-record
+                           write rpt-record
+                       else
+                           display "CKPT WRITE ERROR"
+                       end-if
+                   end-if.
